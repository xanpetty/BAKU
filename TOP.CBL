@@ -6,8 +6,15 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRT-IN  ASSIGN TO PRTIN.
-           SELECT PRT-OUT ASSIGN TO PRTOUT.
+           SELECT PRT-IN    ASSIGN TO PRTIN.
+           SELECT PRT-OUT   ASSIGN TO PRTOUT.
+           SELECT PARM-IN   ASSIGN TO PARMIN.
+           SELECT REJ-OUT    ASSIGN TO REJOUT.
+           SELECT CSV-OUT    ASSIGN TO CSVOUT.
+           SELECT CARRY-FILE ASSIGN TO CARRYF.
+           SELECT CARRY-REJ  ASSIGN TO CARRYREJ.
+           SELECT CHKPT-FILE ASSIGN TO CHKPTF.
+           SELECT SORT-WORK  ASSIGN TO SORTWK1.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -18,29 +25,190 @@
            05 STARTDATE PIC X(8)  VALUE SPACES.
            05 FILLER    PIC X(3)  VALUE SPACES.
            05 ENDDATE   PIC X(8)  VALUE SPACES.
-           05 FILLER    PIC X(9)  VALUE SPACES.
+           05 ACCTNO    PIC X(9)  VALUE SPACES.
            05 MONEY     PIC X(12) VALUE SPACES.
            05 FILLER    PIC X(7)  VALUE SPACES.
 
        FD  PRT-OUT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
        01  OUT-REC    PIC X(80) VALUE SPACES.
 
+      *    EXCEPTION REPORT -- RECORDS WHOSE MONEY FIELD WILL NOT
+      *    CONVERT CLEANLY ARE WRITTEN HERE INSTEAD OF EITHER ABORTING
+      *    THE RUN OR SILENTLY SKEWING THE TOP-HOLDERS LIST.
+       FD  REJ-OUT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  REJ-REC.
+           05 REJ-FNAME   PIC X(11).
+           05 REJ-LNAME   PIC X(22).
+           05 REJ-ACCTNO  PIC X(9).
+           05 REJ-MONEY   PIC X(12).
+           05 REJ-REASON  PIC X(20).
+           05 FILLER      PIC X(6) VALUE SPACES.
+
+      *    COMMA-DELIMITED EXTRACT OF THE SAME TOP-HOLDER RECORDS
+      *    PRINTED TO PRT-OUT, FOR LOADING STRAIGHT INTO A SPREADSHEET
+      *    INSTEAD OF RETYPING THE PRINTED REPORT.
+       FD  CSV-OUT RECORD CONTAINS 133 CHARACTERS RECORDING MODE F.
+       01  CSV-REC PIC X(133) VALUE SPACES.
+
+      *    CONTROL/PARAMETER CARD -- CUTOFF TIERS FOR THE TOP-HOLDER
+      *    REPORT.  UNUSED POSITIONS ARE RESERVED FOR FUTURE PARMS SO
+      *    THE RECORD LAYOUT DOES NOT HAVE TO CHANGE EVERY TIME A NEW
+      *    OPTION IS ADDED.
+       FD  PARM-IN RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PARM-REC.
+           05 PARM-TIER-1    PIC 9(9) VALUE ZEROS.
+           05 PARM-TIER-2    PIC 9(9) VALUE ZEROS.
+           05 PARM-TIER-3    PIC 9(9) VALUE ZEROS.
+           05 PARM-AS-OF-DTE PIC 9(8) VALUE ZEROS.
+           05 PARM-RESTART-SW PIC X(1) VALUE 'N'.
+           05 FILLER         PIC X(44) VALUE SPACES.
+
+      *    RESTART CARRY-FORWARD FILE -- EVERY QUALIFYING ACCOUNT IS
+      *    ECHOED HERE AS IT IS RELEASED TO THE SORT, SO A RESTARTED
+      *    RUN CAN REPLAY WORK ALREADY DONE WITHOUT REREADING AND
+      *    RECOMPUTING FROM PRT-IN RECORD ONE.  A FRESH (NON-RESTART)
+      *    RUN TRUNCATES THIS FILE BEFORE IT STARTS.
+       FD  CARRY-FILE RECORD CONTAINS 92 CHARACTERS RECORDING MODE F.
+       01  CARRY-REC.
+           05 CARRY-MONEY       PIC 9(9)V99.
+           05 CARRY-ACCTNO      PIC X(9).
+           05 CARRY-FNAME       PIC X(11).
+           05 CARRY-LNAME       PIC X(22).
+           05 CARRY-MONEY-TXT   PIC X(12).
+           05 CARRY-STARTDATE   PIC X(8).
+           05 CARRY-ENDDATE     PIC X(8).
+           05 CARRY-TENURE-YRS  PIC 9(3).
+           05 CARRY-STATUS      PIC X(6).
+           05 CARRY-ANNIV-FLAG  PIC X(1).
+           05 CARRY-TIER-NO     PIC 9(1).
+
+      *    CARRIES FORWARD REJECT DETAIL ROWS THE SAME WAY CARRY-FILE
+      *    CARRIES FORWARD QUALIFYING ACCOUNTS, SO A RESTART CAN REBUILD
+      *    REJ-OUT (WHICH IS TRUNCATED AND REOPENED EVERY RUN) WITHOUT
+      *    LOSING REJECTS LOGGED BEFORE THE LAST CHECKPOINT.
+       FD  CARRY-REJ RECORD CONTAINS 74 CHARACTERS RECORDING MODE F.
+       01  CARRY-REJ-REC.
+           05 CARRY-REJ-FNAME   PIC X(11).
+           05 CARRY-REJ-LNAME   PIC X(22).
+           05 CARRY-REJ-ACCTNO  PIC X(9).
+           05 CARRY-REJ-MONEY   PIC X(12).
+           05 CARRY-REJ-REASON  PIC X(20).
+
+      *    RESTART CHECKPOINT -- HOW FAR A100-TABLE-WRITE GOT LAST TIME,
+      *    PLUS THE RUNNING TOTALS NEEDED TO PICK BACK UP WITHOUT
+      *    REPROCESSING PRT-IN FROM THE BEGINNING.
+       FD  CHKPT-FILE RECORD CONTAINS 101 CHARACTERS RECORDING MODE F.
+       01  CHKPT-REC.
+           05 CHK-RECORDS-READ  PIC 9(8).
+           05 CHK-TOTAL-ACCT    PIC 9(9).
+           05 CHK-REJECT-COUNT  PIC 9(9).
+           05 CHK-ANNIV-COUNT   PIC 9(9).
+           05 CHK-TIER-COUNT    PIC 9(9)     OCCURS 3 TIMES.
+           05 CHK-TIER-TOTAL    PIC 9(11)V99 OCCURS 3 TIMES.
+
+      *    SORT WORK FILE -- QUALIFYING ACCOUNTS ARE RELEASED HERE AS
+      *    PRT-IN IS READ, INSTEAD OF BEING HELD IN A FIXED-SIZE
+      *    WORKING-STORAGE TABLE.  VOLUME IS LIMITED ONLY BY SORT
+      *    SCRATCH SPACE, NOT BY A COMPILE-TIME OCCURS COUNT.
+       SD  SORT-WORK.
+       01  SD-REC.
+           05 SD-MONEY       PIC 9(9)V99.
+           05 SD-ACCTNO      PIC X(9).
+           05 SD-FNAME       PIC X(11).
+           05 SD-LNAME       PIC X(22).
+           05 SD-MONEY-TXT   PIC X(12).
+           05 SD-STARTDATE   PIC X(8).
+           05 SD-ENDDATE     PIC X(8).
+           05 SD-TENURE-YRS  PIC 9(3).
+           05 SD-STATUS      PIC X(6).
+           05 SD-ANNIV-FLAG  PIC X(1).
+           05 SD-TIER-NO     PIC 9(1).
+
        WORKING-STORAGE SECTION.
 
        01 REAL-MONEY PIC 9(9)V99 VALUE 0.
-       01 TEMP-REC   PIC X(80) VALUE SPACES.
-       01 WS-TABLE.
-           05 TAB-REC PIC X(80) OCCURS 1000 TIMES VALUE SPACES.
        01 EOF         PIC X(1)  VALUE 'N'.
-       01 I           PIC 9(4)  VALUE 1.
+       01 PARM-EOF    PIC X(1)  VALUE 'N'.
+       01 SORT-EOF    PIC X(1)  VALUE 'N'.
+
+       01 TOTAL-ACCT  PIC 9(9)  VALUE 0.
+       01 DISP-TOT    PIC Z(8)9.
+
+       01 RANK-NO     PIC 9(9)  VALUE 0.
+       01 DISP-RANK   PIC Z(8)9.
+
+       01 ANNIV-COUNT PIC 9(9)  VALUE 0.
+       01 DISP-ANNIV  PIC Z(8)9.
+
+       01 REJECT-COUNT  PIC 9(9)  VALUE 0.
+       01 DISP-REJECT   PIC Z(8)9.
+       01 NUMVAL-TEST PIC S9(4) VALUE 0.
+
+       01 CSV-RANK      PIC Z(8)9.
+       01 CSV-MONEY-ED  PIC Z(8)9.99.
+       01 CSV-TENURE-ED PIC Z(2)9.
 
-       01 TOTAL-ACCT  PIC 9(4)  VALUE 0.
-       01 DISP-TOT    PIC Z(04)9.
+      *    RESTART/CHECKPOINT CONTROL.  THE CHECKPOINT IS SAVED EACH
+      *    TIME A CARRY-FILE OR CARRY-REJ RECORD IS WRITTEN, SO THE
+      *    SKIP POINT RECOVERED ON RESTART ALWAYS MATCHES WHAT THE
+      *    CARRY FILES ACTUALLY HOLD -- NEVER AHEAD OF THEM.
+       01 RECORDS-READ     PIC 9(8) VALUE 0.
+       01 RECORDS-TO-SKIP  PIC 9(8) VALUE 0.
+       01 SKIP-IDX         PIC 9(8) VALUE 0.
+       01 CARRY-EOF        PIC X(1) VALUE 'N'.
+       01 CARRY-REJ-EOF    PIC X(1) VALUE 'N'.
+
+      *    SET WHEN A PARM CARD VALUE HAD TO BE OVERRIDDEN OR IGNORED
+      *    (TIER THRESHOLDS OUT OF ORDER, OR AN AS-OF DATE THAT IS
+      *    NUMERIC BUT NOT A VALID CALENDAR DATE), SO A900 CAN FLAG THE
+      *    RUN EVEN THOUGH A DEFAULT WAS SUBSTITUTED AND THE REPORT
+      *    STILL PRODUCED A COHERENT ANSWER.
+       01 PARM-ERROR        PIC X(1) VALUE 'N'.
+
+       01 GRAND-TOTAL   PIC 9(11)V99 VALUE 0.
+       01 AVG-BALANCE   PIC 9(9)V99  VALUE 0.
+       01 DISP-GRAND-TOT PIC Z(10)9.99.
+       01 DISP-AVG-BAL   PIC Z(8)9.99.
+
+      *    TENURE/ANNIVERSARY WORK AREA -- STARTDATE AND ENDDATE ARE
+      *    ASSUMED TO ARRIVE AS CCYYMMDD.  REF-NUM IS "TODAY" FOR AN
+      *    OPEN ACCOUNT OR THE CLOSE DATE FOR A CLOSED ONE.
+       01 DATE-WORK.
+           05 START-NUM     PIC 9(8).
+           05 START-GROUP REDEFINES START-NUM.
+               10 START-YYYY PIC 9(4).
+               10 START-MM   PIC 9(2).
+               10 START-DD   PIC 9(2).
+           05 REF-NUM        PIC 9(8).
+           05 REF-GROUP REDEFINES REF-NUM.
+               10 REF-YYYY   PIC 9(4).
+               10 REF-MM     PIC 9(2).
+               10 REF-DD     PIC 9(2).
+           05 TODAY-NUM       PIC 9(8).
+           05 DAYS-OPEN        PIC S9(6).
+       01 TENURE-YRS          PIC 9(3).
+       01 ACCT-STATUS              PIC X(6).
+       01 ANNIV-FLAG          PIC X(1).
+
+      *    TIER CONTROL TABLE -- BUILT FROM THE PARM CARD AT STARTUP,
+      *    DEFAULTED IF THE CARD IS MISSING OR A TIER IS BLANK.  TIER 1
+      *    IS THE HIGHEST CUTOFF; AN ACCOUNT IS COUNTED IN THE FIRST
+      *    (HIGHEST) TIER WHOSE THRESHOLD IT CLEARS.
+       01 TIER-TABLE.
+           05 TIER-ENTRY OCCURS 3 TIMES INDEXED BY TIER-IDX.
+               10 TIER-THRESHOLD PIC 9(9).
+               10 TIER-COUNT     PIC 9(9) VALUE 0.
+               10 TIER-TOTAL     PIC 9(11)V99 VALUE 0.
+               10 TIER-LABEL     PIC X(24).
+       01 DISP-TIER-CNT  PIC Z(08)9.
+       01 DISP-TIER-TOT  PIC Z(10)9.99.
+       01 DISP-TIER-THRESH PIC ZZZ,ZZZ,ZZ9.
 
        01 YYYYMMDD.
            03 yyyy      pic 9(4).
            03 mm        pic 9(2).
            03 dd        pic 9(2).
+       01 YYYYMMDD-NUM REDEFINES YYYYMMDD PIC 9(8).
 
        01 MM-DD-YYYY.
            03 month     pic 99.
@@ -52,37 +220,399 @@
        PROCEDURE DIVISION.
 
        A000-START.
-           OPEN INPUT  PRT-IN.
            OPEN OUTPUT PRT-OUT.
+           OPEN OUTPUT REJ-OUT.
+           OPEN OUTPUT CSV-OUT.
 
-           PERFORM A100-TABLE-WRITE UNTIL EOF = 'Y'.
-           PERFORM A200-HEADER-WRITE.
-           MOVE 1 TO I.
-           PERFORM A300-ACCNT-WRITE UNTIL I > TOTAL-ACCT.
+           MOVE SPACES TO CSV-REC.
+           MOVE "RANK,ACCTNO,FNAME,LNAME,MONEY,STARTDATE,ENDDATE,"
+               TO CSV-REC(1:48).
+           MOVE "TENURE-YRS,STATUS,ANNIV-FLAG,TIER" TO CSV-REC(49:33).
+           WRITE CSV-REC.
+
+           PERFORM A050-PARM-READ.
+
+           SORT SORT-WORK
+               ON DESCENDING KEY SD-MONEY
+               INPUT PROCEDURE A100-TABLE-WRITE
+               OUTPUT PROCEDURE A300-ACCNT-WRITE.
 
-           CLOSE PRT-IN.
            CLOSE PRT-OUT.
+           CLOSE REJ-OUT.
+           CLOSE CSV-OUT.
+
+           PERFORM A900-SET-RETURN-CODE.
            STOP RUN.
 
+      *    RETURN-CODE LETS THE CALLING JOB STEP CONDITION ON OUTCOME:
+      *        0  NORMAL COMPLETION, QUALIFYING ACCOUNTS FOUND
+      *        4  NORMAL COMPLETION, BUT NO ACCOUNTS CLEARED ANY TIER
+      *        8  ONE OR MORE RECORDS WERE REJECTED FOR BAD MONEY DATA
+      *       16  A PARM CARD VALUE WAS INVALID (TIERS OUT OF ORDER, OR
+      *           AN AS-OF DATE THAT IS NOT A VALID CALENDAR DATE); A
+      *           DEFAULT WAS SUBSTITUTED
+      *           (ADDS WITH THE ABOVE, E.G. 24 = REJECTS + BAD PARM)
+       A900-SET-RETURN-CODE.
+           MOVE 0 TO RETURN-CODE
+           IF TOTAL-ACCT = 0
+               ADD 4 TO RETURN-CODE
+           END-IF
+           IF REJECT-COUNT > 0
+               ADD 8 TO RETURN-CODE
+           END-IF
+           IF PARM-ERROR = 'Y'
+               ADD 16 TO RETURN-CODE
+           END-IF.
+
+      *    READS THE TIER CUTOFFS FROM THE PARM CARD, WHEN ONE IS
+      *    SUPPLIED, OTHERWISE FALLS BACK TO THE LONGSTANDING DEFAULTS
+      *    SO A MISSING CARD DOES NOT STOP THE RUN.
+       A050-PARM-READ.
+           MOVE 10000000 TO TIER-THRESHOLD(1)
+           MOVE  8500000 TO TIER-THRESHOLD(2)
+           MOVE  5000000 TO TIER-THRESHOLD(3)
+
+           OPEN INPUT PARM-IN
+           READ PARM-IN
+               AT END
+                   MOVE 'Y' TO PARM-EOF
+           END-READ
+
+           IF PARM-EOF = 'N'
+               IF PARM-TIER-1 > 0
+                   MOVE PARM-TIER-1 TO TIER-THRESHOLD(1)
+               END-IF
+               IF PARM-TIER-2 > 0
+                   MOVE PARM-TIER-2 TO TIER-THRESHOLD(2)
+               END-IF
+               IF PARM-TIER-3 > 0
+                   MOVE PARM-TIER-3 TO TIER-THRESHOLD(3)
+               END-IF
+           END-IF
+
+      *    A PARM CARD THAT DOES NOT LEAVE THE TIERS IN STRICT
+      *    DESCENDING ORDER WOULD BUCKET ACCOUNTS INCOHERENTLY, SO
+      *    FALL BACK TO THE LONGSTANDING DEFAULTS AND FLAG THE RUN
+      *    RATHER THAN PRINT A REPORT NOBODY CAN TRUST.
+           IF NOT (TIER-THRESHOLD(1) > TIER-THRESHOLD(2)
+               AND TIER-THRESHOLD(2) > TIER-THRESHOLD(3))
+               MOVE 10000000 TO TIER-THRESHOLD(1)
+               MOVE  8500000 TO TIER-THRESHOLD(2)
+               MOVE  5000000 TO TIER-THRESHOLD(3)
+               MOVE 'Y' TO PARM-ERROR
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-NUM.
+
+      *    A PARM-SUPPLIED AS-OF DATE LETS A PRIOR DAY'S PRT-IN BE
+      *    RERUN (AFTER AN ABEND OR A LATE-ARRIVING EXTRACT) WITH THE
+      *    REPORT DATE AND TENURE FIGURES REFLECTING THAT DATE INSTEAD
+      *    OF WHATEVER DAY THE JOB HAPPENS TO RUN.
+           IF PARM-EOF = 'N'
+               IF PARM-AS-OF-DTE IS NUMERIC AND PARM-AS-OF-DTE NOT = 0
+                   IF FUNCTION TEST-DATE-YYYYMMDD(PARM-AS-OF-DTE) = 0
+                       MOVE PARM-AS-OF-DTE TO TODAY-NUM
+                   ELSE
+                       MOVE 'Y' TO PARM-ERROR
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE PARM-IN.
+
+      *    LABELS ARE BUILT FROM THE THRESHOLDS ACTUALLY IN EFFECT
+      *    (DEFAULTS OR PARM OVERRIDES) SO THE PRINTED HEADING NEVER
+      *    DISAGREES WITH THE CUTOFF USED TO BUCKET THE ACCOUNTS.
+           PERFORM A051-TIER-LABEL-BUILD
+               VARYING TIER-IDX FROM 1 BY 1 UNTIL TIER-IDX > 3.
+
+      *    BUILDS ONE TIER'S HEADING FROM ITS RESOLVED THRESHOLD.
+       A051-TIER-LABEL-BUILD.
+           MOVE SPACES TO TIER-LABEL(TIER-IDX)
+           MOVE TIER-THRESHOLD(TIER-IDX) TO DISP-TIER-THRESH
+           STRING
+               "OVER $"                       DELIMITED BY SIZE
+               FUNCTION TRIM(DISP-TIER-THRESH) DELIMITED BY SIZE
+               INTO TIER-LABEL(TIER-IDX)
+           END-STRING.
+
+      *    SORT INPUT PROCEDURE -- READS PRT-IN TO COMPLETION, RELEASING
+      *    EACH QUALIFYING ACCOUNT TO THE SORT WORK FILE INSTEAD OF AN
+      *    IN-MEMORY TABLE.  ON A PARM-REQUESTED RESTART, WORK ALREADY
+      *    DONE LAST TIME IS REPLAYED FROM THE CARRY FILE AND PRT-IN IS
+      *    REPOSITIONED PAST THE RECORDS ALREADY PROCESSED, SO A RERUN
+      *    AFTER AN ABEND DOES NOT START OVER FROM RECORD ONE.
        A100-TABLE-WRITE.
+           IF PARM-RESTART-SW = 'Y'
+               PERFORM A101-RESTART-RECOVER
+           ELSE
+               PERFORM A102-FRESH-START
+           END-IF
+
+           OPEN INPUT PRT-IN
+           PERFORM A103-SKIP-RECORD
+               VARYING SKIP-IDX FROM 1 BY 1
+               UNTIL SKIP-IDX > RECORDS-TO-SKIP
+                  OR EOF = 'Y'
+
+           PERFORM A110-READ-ACCOUNT UNTIL EOF = 'Y'.
+
+           CLOSE PRT-IN.
+           CLOSE CARRY-FILE.
+           CLOSE CARRY-REJ.
+           PERFORM A104-CHECKPOINT-CLEAR.
+
+      *    REBUILDS TOTALS AND THE SORT WORK FILE FROM LAST RUN'S
+      *    CHECKPOINT AND CARRY FILE, THEN LEAVES CARRY-FILE OPEN FOR
+      *    EXTEND SO NEWLY QUALIFYING ACCOUNTS CONTINUE TO BE APPENDED.
+       A101-RESTART-RECOVER.
+           OPEN INPUT CHKPT-FILE
+           READ CHKPT-FILE
+               AT END
+                   MOVE 0 TO RECORDS-TO-SKIP
+               NOT AT END
+                   MOVE CHK-RECORDS-READ TO RECORDS-TO-SKIP
+                   MOVE CHK-RECORDS-READ TO RECORDS-READ
+                   MOVE CHK-TOTAL-ACCT   TO TOTAL-ACCT
+                   MOVE CHK-REJECT-COUNT TO REJECT-COUNT
+                   MOVE CHK-ANNIV-COUNT  TO ANNIV-COUNT
+                   PERFORM A105-TIER-RESTORE
+                       VARYING TIER-IDX FROM 1 BY 1 UNTIL TIER-IDX > 3
+           END-READ
+           CLOSE CHKPT-FILE
+
+           OPEN INPUT CARRY-FILE
+           PERFORM A106-CARRY-RELEASE UNTIL CARRY-EOF = 'Y'
+           CLOSE CARRY-FILE
+           OPEN EXTEND CARRY-FILE
+
+           OPEN INPUT CARRY-REJ
+           PERFORM A107-CARRY-REJ-RELEASE UNTIL CARRY-REJ-EOF = 'Y'
+           CLOSE CARRY-REJ
+           OPEN EXTEND CARRY-REJ.
+
+      *    RESTORES ONE TIER'S COUNT AND TOTAL FROM THE RECOVERED
+      *    CHECKPOINT RECORD.
+       A105-TIER-RESTORE.
+           MOVE CHK-TIER-COUNT(TIER-IDX) TO TIER-COUNT(TIER-IDX)
+           MOVE CHK-TIER-TOTAL(TIER-IDX) TO TIER-TOTAL(TIER-IDX).
+
+      *    REPLAYS ONE CARRIED-FORWARD QUALIFYING ACCOUNT FROM THE
+      *    PRIOR ATTEMPT BACK INTO THIS RUN'S SORT.
+       A106-CARRY-RELEASE.
+           READ CARRY-FILE
+               AT END
+                   MOVE 'Y' TO CARRY-EOF
+               NOT AT END
+                   MOVE CARRY-MONEY      TO SD-MONEY
+                   MOVE CARRY-ACCTNO     TO SD-ACCTNO
+                   MOVE CARRY-FNAME      TO SD-FNAME
+                   MOVE CARRY-LNAME      TO SD-LNAME
+                   MOVE CARRY-MONEY-TXT  TO SD-MONEY-TXT
+                   MOVE CARRY-STARTDATE  TO SD-STARTDATE
+                   MOVE CARRY-ENDDATE    TO SD-ENDDATE
+                   MOVE CARRY-TENURE-YRS TO SD-TENURE-YRS
+                   MOVE CARRY-STATUS     TO SD-STATUS
+                   MOVE CARRY-ANNIV-FLAG TO SD-ANNIV-FLAG
+                   MOVE CARRY-TIER-NO    TO SD-TIER-NO
+                   RELEASE SD-REC
+           END-READ.
+
+      *    REPLAYS ONE CARRIED-FORWARD REJECT ROW FROM THE PRIOR
+      *    ATTEMPT BACK INTO THE FRESHLY-REOPENED REJ-OUT.
+       A107-CARRY-REJ-RELEASE.
+           READ CARRY-REJ
+               AT END
+                   MOVE 'Y' TO CARRY-REJ-EOF
+               NOT AT END
+                   MOVE CARRY-REJ-FNAME  TO REJ-FNAME
+                   MOVE CARRY-REJ-LNAME  TO REJ-LNAME
+                   MOVE CARRY-REJ-ACCTNO TO REJ-ACCTNO
+                   MOVE CARRY-REJ-MONEY  TO REJ-MONEY
+                   MOVE CARRY-REJ-REASON TO REJ-REASON
+                   WRITE REJ-REC
+           END-READ.
+
+      *    A NORMAL (NON-RESTART) RUN STARTS WITH EMPTY CHECKPOINT AND
+      *    CARRY FILES SO AN EARLIER, UNRELATED RESTART CONDITION CAN'T
+      *    BLEED INTO THIS RUN.
+       A102-FRESH-START.
+           MOVE 0 TO RECORDS-TO-SKIP
+           MOVE 0 TO RECORDS-READ
+           OPEN OUTPUT CARRY-FILE
+           CLOSE CARRY-FILE
+           OPEN EXTEND CARRY-FILE
+           OPEN OUTPUT CARRY-REJ
+           CLOSE CARRY-REJ
+           OPEN EXTEND CARRY-REJ
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE.
+
+      *    READS AND DISCARDS ONE PRT-IN RECORD ALREADY ACCOUNTED FOR
+      *    BY THE RECOVERED CHECKPOINT.
+       A103-SKIP-RECORD.
+           READ PRT-IN
+               AT END
+                   MOVE 'Y' TO EOF
+           END-READ.
+
+      *    A SUCCESSFUL FULL PASS CLEARS THE CHECKPOINT AND CARRY
+      *    FILES SO THE NEXT NORMAL RUN (PARM-RESTART-SW = 'N') STARTS
+      *    CLEAN INSTEAD OF INHERITING A COMPLETED RUN'S LEFTOVERS.
+       A104-CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE
+           OPEN OUTPUT CARRY-FILE
+           CLOSE CARRY-FILE
+           OPEN OUTPUT CARRY-REJ
+           CLOSE CARRY-REJ.
+
+       A110-READ-ACCOUNT.
            MOVE SPACES TO IN-REC.
-           MOVE SPACES TO OUT-REC.
-           MOVE SPACES TO TEMP-REC.
 
            READ PRT-IN
               AT END
                 MOVE 'Y' TO EOF
               NOT AT END
-                COMPUTE REAL-MONEY = FUNCTION NUMVAL-C(MONEY)
-                IF REAL-MONEY > 8500000
-                    MOVE FNAME TO TEMP-REC(1:11)
-                    MOVE LNAME TO TEMP-REC(13:22)
-                    MOVE MONEY TO TEMP-REC(27:12)
-                    MOVE TEMP-REC TO TAB-REC(I)
-                    COMPUTE I = I + 1
-                    COMPUTE TOTAL-ACCT = TOTAL-ACCT + 1
+                COMPUTE RECORDS-READ = RECORDS-READ + 1
+                COMPUTE NUMVAL-TEST = FUNCTION TEST-NUMVAL-C(MONEY)
+                IF NUMVAL-TEST NOT = 0
+                    MOVE FNAME  TO REJ-FNAME
+                    MOVE LNAME  TO REJ-LNAME
+                    MOVE ACCTNO TO REJ-ACCTNO
+                    MOVE MONEY  TO REJ-MONEY
+                    MOVE "INVALID MONEY VALUE" TO REJ-REASON
+                    WRITE REJ-REC
+                    COMPUTE REJECT-COUNT = REJECT-COUNT + 1
+
+                    MOVE REJ-FNAME  TO CARRY-REJ-FNAME
+                    MOVE REJ-LNAME  TO CARRY-REJ-LNAME
+                    MOVE REJ-ACCTNO TO CARRY-REJ-ACCTNO
+                    MOVE REJ-MONEY  TO CARRY-REJ-MONEY
+                    MOVE REJ-REASON TO CARRY-REJ-REASON
+                    WRITE CARRY-REJ-REC
+                    PERFORM A108-CHECKPOINT-SAVE
+                ELSE
+                    COMPUTE REAL-MONEY = FUNCTION NUMVAL-C(MONEY)
+                    IF REAL-MONEY > TIER-THRESHOLD(3)
+                        PERFORM A120-TENURE-CALC
+
+                        MOVE FNAME          TO SD-FNAME
+                        MOVE LNAME          TO SD-LNAME
+                        MOVE ACCTNO         TO SD-ACCTNO
+                        MOVE MONEY          TO SD-MONEY-TXT
+                        MOVE STARTDATE      TO SD-STARTDATE
+                        MOVE ENDDATE        TO SD-ENDDATE
+                        MOVE REAL-MONEY     TO SD-MONEY
+                        MOVE TENURE-YRS  TO SD-TENURE-YRS
+                        MOVE ACCT-STATUS      TO SD-STATUS
+                        MOVE ANNIV-FLAG  TO SD-ANNIV-FLAG
+                        RELEASE SD-REC
+
+                        COMPUTE TOTAL-ACCT = TOTAL-ACCT + 1
+
+                        IF ANNIV-FLAG = 'Y'
+                            COMPUTE ANNIV-COUNT = ANNIV-COUNT + 1
+                        END-IF
+
+      *                  SD-TIER-NO TAGS THE RECORD WITH THE TIGHTEST
+      *                  (HIGHEST) TIER IT CLEARS, FOR THE CSV/DETAIL
+      *                  LINE.  EACH TIER'S HEADING READS "OVER $X", SO
+      *                  THE SUBTOTALS THEMSELVES ARE CUMULATIVE -- AN
+      *                  ACCOUNT OVER $10M ALSO COUNTS TOWARD THE $8.5M
+      *                  AND $5M SUBTOTALS.
+                        SET TIER-IDX TO 1
+                        SEARCH TIER-ENTRY
+                            WHEN REAL-MONEY > TIER-THRESHOLD(TIER-IDX)
+                                CONTINUE
+                        END-SEARCH
+                        SET SD-TIER-NO TO TIER-IDX
+
+                        PERFORM A130-TIER-ACCUM
+                            VARYING TIER-IDX FROM 1 BY 1
+                            UNTIL TIER-IDX > 3
+
+                        MOVE SD-REC TO CARRY-REC
+                        WRITE CARRY-REC
+                        PERFORM A108-CHECKPOINT-SAVE
+                    END-IF
                 END-IF.
 
+      *    ADDS THE CURRENT RECORD INTO EVERY TIER SUBTOTAL WHOSE
+      *    THRESHOLD IT CLEARS (CUMULATIVE, NOT MUTUALLY EXCLUSIVE).
+       A130-TIER-ACCUM.
+           IF REAL-MONEY > TIER-THRESHOLD(TIER-IDX)
+               ADD 1 TO TIER-COUNT(TIER-IDX)
+               ADD REAL-MONEY TO TIER-TOTAL(TIER-IDX)
+           END-IF.
+
+      *    SAVES CURRENT PROGRESS SO A RESTART DOES NOT HAVE TO REREAD
+      *    AND RECOMPUTE EVERY RECORD FROM THE BEGINNING OF PRT-IN.
+       A108-CHECKPOINT-SAVE.
+           MOVE RECORDS-READ  TO CHK-RECORDS-READ
+           MOVE TOTAL-ACCT    TO CHK-TOTAL-ACCT
+           MOVE REJECT-COUNT  TO CHK-REJECT-COUNT
+           MOVE ANNIV-COUNT   TO CHK-ANNIV-COUNT
+           PERFORM A109-TIER-SAVE
+               VARYING TIER-IDX FROM 1 BY 1 UNTIL TIER-IDX > 3
+
+           OPEN OUTPUT CHKPT-FILE
+           WRITE CHKPT-REC
+           CLOSE CHKPT-FILE.
+
+      *    COPIES ONE TIER'S COUNT AND TOTAL INTO THE CHECKPOINT RECORD.
+       A109-TIER-SAVE.
+           MOVE TIER-COUNT(TIER-IDX) TO CHK-TIER-COUNT(TIER-IDX)
+           MOVE TIER-TOTAL(TIER-IDX) TO CHK-TIER-TOTAL(TIER-IDX).
+
+      *    COMPUTES HOW LONG THE ACCOUNT HAS BEEN OPEN (OR, IF ENDDATE
+      *    IS POPULATED, HOW LONG IT WAS OPEN BEFORE CLOSING), AND
+      *    FLAGS ROUND-YEAR ANNIVERSARIES FOR STILL-OPEN ACCOUNTS SO
+      *    ACCOUNT SERVICES CAN PULL A RELATIONSHIP-CALL LIST.
+       A120-TENURE-CALC.
+           MOVE 0     TO TENURE-YRS
+           MOVE 'N'   TO ANNIV-FLAG
+           MOVE SPACES TO ACCT-STATUS
+
+           IF STARTDATE IS NUMERIC AND STARTDATE NOT = ZEROS
+               MOVE STARTDATE TO START-NUM
+           ELSE
+               MOVE ZEROS TO START-NUM
+           END-IF
+
+           IF START-NUM NOT = ZEROS
+               AND FUNCTION TEST-DATE-YYYYMMDD(START-NUM) = 0
+
+               IF ENDDATE IS NUMERIC AND ENDDATE NOT = ZEROS
+                   MOVE ENDDATE TO REF-NUM
+               ELSE
+                   MOVE ZEROS TO REF-NUM
+               END-IF
+
+               IF REF-NUM NOT = ZEROS
+                   AND FUNCTION TEST-DATE-YYYYMMDD(REF-NUM) = 0
+                   MOVE "CLOSED" TO ACCT-STATUS
+               ELSE
+                   MOVE "OPEN"   TO ACCT-STATUS
+                   MOVE TODAY-NUM TO REF-NUM
+               END-IF
+
+               COMPUTE DAYS-OPEN =
+                   FUNCTION INTEGER-OF-DATE(REF-NUM) -
+                   FUNCTION INTEGER-OF-DATE(START-NUM)
+
+               IF DAYS-OPEN > 0
+                   COMPUTE TENURE-YRS = DAYS-OPEN / 365
+               END-IF
+
+               IF ACCT-STATUS = "OPEN"
+                  AND TENURE-YRS NOT = 0
+                  AND REF-MM = START-MM
+                  AND REF-DD = START-DD
+                   MOVE 'Y' TO ANNIV-FLAG
+               END-IF
+           END-IF.
+
        A200-HEADER-WRITE.
            MOVE SPACES TO IN-REC.
            MOVE SPACES TO OUT-REC.
@@ -94,7 +624,7 @@
 
            MOVE "PREPARED FOR THE DEMENTORS ON" TO OUT-REC(1:29).
 
-           MOVE FUNCTION CURRENT-DATE TO YYYYMMDD
+           MOVE TODAY-NUM TO YYYYMMDD-NUM
            MOVE yyyy to year
            MOVE mm   to month
            MOVE dd   to days
@@ -107,14 +637,148 @@
            MOVE "# OF RECORDS: " TO OUT-REC(1:14).
       *    REMOVES LEADING ZEROS WHEN DISPLAYED
            MOVE TOTAL-ACCT TO DISP-TOT.
-           MOVE DISP-TOT TO OUT-REC(15:5).
+           MOVE DISP-TOT TO OUT-REC(15:9).
+           WRITE OUT-REC.
+
+           MOVE SPACES TO OUT-REC.
+           MOVE "ANNIVERSARY ACCOUNTS THIS RUN: " TO OUT-REC(1:31).
+           MOVE ANNIV-COUNT TO DISP-ANNIV.
+           MOVE DISP-ANNIV TO OUT-REC(32:9).
+           WRITE OUT-REC.
+
+           MOVE SPACES TO OUT-REC.
+           MOVE "REJECTED RECORDS (BAD MONEY):  " TO OUT-REC(1:31).
+           MOVE REJECT-COUNT TO DISP-REJECT.
+           MOVE DISP-REJECT TO OUT-REC(32:9).
            WRITE OUT-REC.
 
            MOVE "=====================================" TO OUT-REC.
            WRITE OUT-REC.
 
+      *    TIER SUBTOTAL BREAKDOWN -- ONE HEADING PER CUTOFF, EACH
+      *    WITH ITS OWN COUNT AND DOLLAR TOTAL.
+           PERFORM A210-TIER-PRINT
+               VARYING TIER-IDX FROM 1 BY 1 UNTIL TIER-IDX > 3.
+
+           MOVE "=====================================" TO OUT-REC.
+           WRITE OUT-REC.
+
+       A210-TIER-PRINT.
+           MOVE SPACES TO OUT-REC
+           MOVE TIER-LABEL(TIER-IDX) TO OUT-REC(1:24)
+           WRITE OUT-REC
+
+           MOVE SPACES TO OUT-REC
+           MOVE "    COUNT:  " TO OUT-REC(1:12)
+           MOVE TIER-COUNT(TIER-IDX) TO DISP-TIER-CNT
+           MOVE DISP-TIER-CNT TO OUT-REC(13:9)
+           WRITE OUT-REC
+
+           MOVE SPACES TO OUT-REC
+           MOVE "    TOTAL:  " TO OUT-REC(1:12)
+           MOVE TIER-TOTAL(TIER-IDX) TO DISP-TIER-TOT
+           MOVE DISP-TIER-TOT TO OUT-REC(13:14)
+           WRITE OUT-REC.
+
+      *    SORT OUTPUT PROCEDURE -- PRINTS THE HEADER (NOW THAT ALL
+      *    TOTALS ARE KNOWN) AND THEN RETURNS THE WORK FILE IN
+      *    DESCENDING BALANCE ORDER FOR THE DETAIL LISTING.
        A300-ACCNT-WRITE.
-           MOVE SPACES TO OUT-REC.
-           MOVE TAB-REC(I) TO OUT-REC.
+           PERFORM A200-HEADER-WRITE.
+           MOVE 0 TO RANK-NO.
+           PERFORM A310-ACCNT-RETURN UNTIL SORT-EOF = 'Y'.
+           PERFORM A320-TRAILER-WRITE.
+
+      *    RECORDS ARRIVE IN DESCENDING BALANCE ORDER, SO THE RUNNING
+      *    RANK-NO IS THE MANAGEMENT-FACING RANK (1 = LARGEST BALANCE).
+       A310-ACCNT-RETURN.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO SORT-EOF
+               NOT AT END
+                   COMPUTE RANK-NO = RANK-NO + 1
+                   MOVE SPACES TO OUT-REC
+                   MOVE RANK-NO      TO DISP-RANK
+                   MOVE DISP-RANK    TO OUT-REC(1:9)
+                   MOVE SD-FNAME     TO OUT-REC(11:11)
+      *            LNAME IS PRINTED TO ITS FIRST 13 BYTES ONLY -- THE
+      *            80-BYTE REPORT LINE HAS NO ROOM FOR THE FULL 22-BYTE
+      *            NAME ALONGSIDE THE WIDENED RANK AND EVERY OTHER
+      *            COLUMN; THE CSV EXTRACT CARRIES THE UNTRUNCATED NAME.
+                   MOVE SD-LNAME(1:13) TO OUT-REC(23:13)
+                   MOVE SD-MONEY-TXT TO OUT-REC(37:12)
+                   MOVE "YRS:"       TO OUT-REC(50:4)
+                   MOVE SD-TENURE-YRS TO OUT-REC(54:3)
+                   MOVE SD-STATUS    TO OUT-REC(58:6)
+                   MOVE "ANNIV:"     TO OUT-REC(65:6)
+                   MOVE SD-ANNIV-FLAG TO OUT-REC(71:1)
+                   MOVE SD-ACCTNO    TO OUT-REC(72:9)
+                   WRITE OUT-REC
+
+                   PERFORM A315-CSV-WRITE
+           END-RETURN.
+
+      *    SAME RECORD JUST PRINTED TO PRT-OUT, REPEATED AS A
+      *    COMMA-DELIMITED ROW ON CSV-OUT.
+       A315-CSV-WRITE.
+           MOVE SPACES TO CSV-REC
+           MOVE RANK-NO TO CSV-RANK
+           MOVE SD-MONEY TO CSV-MONEY-ED
+           MOVE SD-TENURE-YRS TO CSV-TENURE-ED
+           STRING
+               FUNCTION TRIM(CSV-RANK)   DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               FUNCTION TRIM(SD-ACCTNO)  DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               FUNCTION TRIM(SD-FNAME)    DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               FUNCTION TRIM(SD-LNAME)    DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-MONEY-ED) DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               SD-STARTDATE           DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               SD-ENDDATE             DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-TENURE-ED) DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               FUNCTION TRIM(SD-STATUS)   DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               SD-ANNIV-FLAG          DELIMITED BY SIZE
+               ","                    DELIMITED BY SIZE
+               SD-TIER-NO             DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC.
+
+      *    TRAILER -- GRAND TOTAL AND AVERAGE ACROSS EVERY ACCOUNT
+      *    LISTED, SO THE COMBINED DOLLAR FIGURES DO NOT HAVE TO BE
+      *    RE-KEYED INTO A SPREADSHEET EVERY TIME.
+      *    EVERY LISTED ACCOUNT CLEARS TIER-THRESHOLD(3) (THE POPULATION
+      *    GATE), SO THE CUMULATIVE $5M-AND-OVER SUBTOTAL ALREADY EQUALS
+      *    THE SUM OF ALL LISTED BALANCES.  SUMMING ALL THREE TIER
+      *    TOTALS WOULD DOUBLE- OR TRIPLE-COUNT ACCOUNTS THAT CLEAR MORE
+      *    THAN ONE THRESHOLD.
+       A320-TRAILER-WRITE.
+           MOVE TIER-TOTAL(3) TO GRAND-TOTAL
+
+           IF TOTAL-ACCT > 0
+               COMPUTE AVG-BALANCE ROUNDED = GRAND-TOTAL / TOTAL-ACCT
+           ELSE
+               MOVE 0 TO AVG-BALANCE
+           END-IF
+
+           MOVE "=====================================" TO OUT-REC
+           WRITE OUT-REC
+
+           MOVE SPACES TO OUT-REC
+           MOVE "GRAND TOTAL OF LISTED BALANCES: " TO OUT-REC(1:33)
+           MOVE GRAND-TOTAL TO DISP-GRAND-TOT
+           MOVE DISP-GRAND-TOT TO OUT-REC(34:14)
+           WRITE OUT-REC
+
+           MOVE SPACES TO OUT-REC
+           MOVE "AVERAGE BALANCE OF LISTED ACCTS: " TO OUT-REC(1:34)
+           MOVE AVG-BALANCE TO DISP-AVG-BAL
+           MOVE DISP-AVG-BAL TO OUT-REC(35:12)
            WRITE OUT-REC.
-           COMPUTE I = I + 1.
